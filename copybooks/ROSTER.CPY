@@ -0,0 +1,14 @@
+      *=======================================================================*
+      *    COPYBOOK:      ROSTER.CPY
+      *    DESCRIPTION:   CLASS ROSTER / MASTER RECORD USED BY PROD0V0 TO
+      *                   VALIDATE A STUDENT IS ACTUALLY ENROLLED BEFORE
+      *                   GRADING BEGINS.
+      *-----------------------------------------------------------------------*
+      *    MODIFICATION HISTORY
+      *    DATE        INIT  DESCRIPTION
+      *    ----------  ----  ------------------------------------------------*
+      *    2026-08-09  MS    ORIGINAL COPYBOOK - CLASS ROSTER RECORD.
+      *=======================================================================*
+       01  ROSTER-REC.
+           05  RO-STUDENT-ID          PIC X(05).
+           05  RO-STUDENT-NAME        PIC A(20).
