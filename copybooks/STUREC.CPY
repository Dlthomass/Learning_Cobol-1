@@ -0,0 +1,19 @@
+      *=======================================================================*
+      *    COPYBOOK:      STUREC.CPY
+      *    DESCRIPTION:   BATCH GRADE-ENTRY INPUT RECORD FOR PROD0V0.
+      *                   ONE RECORD PER STUDENT PER GRADING RUN.
+      *-----------------------------------------------------------------------*
+      *    MODIFICATION HISTORY
+      *    DATE        INIT  DESCRIPTION
+      *    ----------  ----  ------------------------------------------------*
+      *    2026-08-09  MS    ORIGINAL COPYBOOK - BATCH STUDENT INPUT RECORD.
+      *=======================================================================*
+       01  STUDENT-IN-REC.
+           05  SI-STUDENT-ID          PIC X(05).
+           05  SI-STUDENT-NAME        PIC A(20).
+           05  SI-GRADE-1             PIC 9(02).
+           05  SI-GRADE-2             PIC 9(02).
+           05  SI-GRADE-3             PIC 9(02).
+           05  SI-GRADE-4             PIC 9(02).
+           05  SI-GRADE-5             PIC 9(02).
+           05  SI-FAULTY-HOURS        PIC 9(02).
