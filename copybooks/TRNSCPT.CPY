@@ -0,0 +1,13 @@
+      *=======================================================================*
+      *    COPYBOOK:      TRNSCPT.CPY
+      *    DESCRIPTION:   ONE PRINT LINE OF THE PER-STUDENT TRANSCRIPT
+      *                   PRODUCED BY PROD0V0.  THE PROGRAM MOVES EACH
+      *                   PIECE OF THE TRANSCRIPT INTO TR-PRINT-LINE AND
+      *                   WRITES IT TO THE TRANSCRIPT REPORT FILE.
+      *-----------------------------------------------------------------------*
+      *    MODIFICATION HISTORY
+      *    DATE        INIT  DESCRIPTION
+      *    ----------  ----  ------------------------------------------------*
+      *    2026-08-09  MS    ORIGINAL COPYBOOK - TRANSCRIPT PRINT LINE.
+      *=======================================================================*
+       01  TR-PRINT-LINE                  PIC X(80).
