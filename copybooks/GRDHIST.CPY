@@ -0,0 +1,40 @@
+      *=======================================================================*
+      *    COPYBOOK:      GRDHIST.CPY
+      *    DESCRIPTION:   GRADE-HISTORY RECORD WRITTEN BY PROD0V0 FOR EVERY
+      *                   STUDENT THAT COMPLETES THE GRADING FLOW, SO THE
+      *                   RESULT SURVIVES PAST STOP RUN.  READ BACK BY THE
+      *                   CLASS SUMMARY REPORT, PROD0R0.
+      *-----------------------------------------------------------------------*
+      *    MODIFICATION HISTORY
+      *    DATE        INIT  DESCRIPTION
+      *    ----------  ----  ------------------------------------------------*
+      *    2026-08-09  MS    ORIGINAL COPYBOOK - GRADE-HISTORY RECORD.
+      *    2026-08-09  MS    ADDED GH-POST-EXAM-AVG TO HOLD THE BLENDED
+      *                      POST-EXAM AVERAGE SEPARATELY FROM THE RAW
+      *                      SCORE IN GH-EXAM-GRADE.
+      *=======================================================================*
+       01  GRADE-HIST-REC.
+           05  GH-STUDENT-ID          PIC X(05).
+           05  GH-STUDENT-NAME        PIC A(20).
+           05  GH-GRADE-1             PIC 9(02).
+           05  GH-GRADE-2             PIC 9(02).
+           05  GH-GRADE-3             PIC 9(02).
+           05  GH-GRADE-4             PIC 9(02).
+           05  GH-GRADE-5             PIC 9(02).
+           05  GH-FAULTY-HOURS        PIC 9(02).
+           05  GH-FAULTY-DEC          PIC 9(02)V99.
+           05  GH-AVERAGE             PIC S9(02)V99.
+           05  GH-EXAM-GRADE          PIC 9(02).
+           05  GH-POST-EXAM-AVG       PIC S9(02)V99.
+           05  GH-EXAM-TAKEN          PIC X(01).
+               88  GH-EXAM-WAS-TAKEN      VALUE "Y".
+           05  GH-FINAL-STATUS        PIC X(01).
+               88  GH-STATUS-PASSED       VALUE "P".
+               88  GH-STATUS-RECOVERED    VALUE "R".
+               88  GH-STATUS-EXAM-FAILED  VALUE "X".
+               88  GH-STATUS-SKIP-FAILED  VALUE "S".
+               88  GH-STATUS-ADMIN-FAILED VALUE "A".
+           05  GH-RUN-DATE.
+               10  GH-RUN-YEAR        PIC 9(02).
+               10  GH-RUN-MONTH       PIC 9(02).
+               10  GH-RUN-DAY         PIC 9(02).
