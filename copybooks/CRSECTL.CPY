@@ -0,0 +1,21 @@
+      *=======================================================================*
+      *    COPYBOOK:      CRSECTL.CPY
+      *    DESCRIPTION:   COURSE GRADING CONTROL RECORD - HOW MANY GRADED
+      *                   COMPONENTS A COURSE USES AND THE WEIGHT (WHOLE
+      *                   PERCENT, SUMMING TO 100) OF EACH ONE.  LETS
+      *                   PROD0V0 SUPPORT COURSES THAT ARE NOT A STRAIGHT
+      *                   FOUR-WAY EQUAL SPLIT.
+      *-----------------------------------------------------------------------*
+      *    MODIFICATION HISTORY
+      *    DATE        INIT  DESCRIPTION
+      *    ----------  ----  ------------------------------------------------*
+      *    2026-08-09  MS    ORIGINAL COPYBOOK - COURSE GRADING CONTROL.
+      *=======================================================================*
+       01  COURSE-CTL-REC.
+           05  CC-COURSE-ID           PIC X(05).
+           05  CC-GRADE-COUNT         PIC 9(01).
+           05  CC-WEIGHT-1            PIC 9(03).
+           05  CC-WEIGHT-2            PIC 9(03).
+           05  CC-WEIGHT-3            PIC 9(03).
+           05  CC-WEIGHT-4            PIC 9(03).
+           05  CC-WEIGHT-5            PIC 9(03).
