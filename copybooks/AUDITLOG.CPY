@@ -0,0 +1,22 @@
+      *=======================================================================*
+      *    COPYBOOK:      AUDITLOG.CPY
+      *    DESCRIPTION:   AUDIT RECORD WRITTEN BY PROD0V0 WHENEVER THE
+      *                   OPERATOR CORRECTS A GRADE OR THE FAULTY-HOURS
+      *                   VALUE ON THE PRE-COMMIT REVIEW SCREEN.
+      *-----------------------------------------------------------------------*
+      *    MODIFICATION HISTORY
+      *    DATE        INIT  DESCRIPTION
+      *    ----------  ----  ------------------------------------------------*
+      *    2026-08-09  MS    ORIGINAL COPYBOOK - REVIEW-SCREEN AUDIT RECORD.
+      *=======================================================================*
+       01  AUDIT-REC.
+           05  AU-STUDENT-NAME        PIC A(20).
+           05  AU-FIELD-NAME          PIC X(15).
+           05  AU-OLD-VALUE           PIC 9(02).
+           05  AU-NEW-VALUE           PIC 9(02).
+           05  AU-OPERATOR-ID         PIC X(08).
+           05  AU-AUDIT-DATE.
+               10  AU-YEAR            PIC 9(02).
+               10  AU-MONTH           PIC 9(02).
+               10  AU-DAY             PIC 9(02).
+           05  AU-AUDIT-TIME          PIC 9(08).
