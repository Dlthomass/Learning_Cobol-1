@@ -0,0 +1,11 @@
+      *=======================================================================*
+      *    COPYBOOK:      CLSSUM.CPY
+      *    DESCRIPTION:   ONE PRINT LINE OF THE CLASS SUMMARY REPORT
+      *                   PRODUCED BY PROD0R0 FROM THE GRADE-HISTORY FILE.
+      *-----------------------------------------------------------------------*
+      *    MODIFICATION HISTORY
+      *    DATE        INIT  DESCRIPTION
+      *    ----------  ----  ------------------------------------------------*
+      *    2026-08-09  MS    ORIGINAL COPYBOOK - CLASS SUMMARY PRINT LINE.
+      *=======================================================================*
+       01  CS-PRINT-LINE                  PIC X(80).
