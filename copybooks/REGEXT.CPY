@@ -0,0 +1,26 @@
+      *=======================================================================*
+      *    COPYBOOK:      REGEXT.CPY
+      *    DESCRIPTION:   FIXED-FORMAT REGISTRAR INTERFACE EXTRACT RECORD.
+      *                   ONE RECORD PER EVALUATED STUDENT, PICKED UP BY THE
+      *                   ACADEMIC RECORDS SYSTEM SO RESULTS DO NOT HAVE TO
+      *                   BE RE-KEYED BY THE REGISTRAR'S OFFICE.
+      *-----------------------------------------------------------------------*
+      *    MODIFICATION HISTORY
+      *    DATE        INIT  DESCRIPTION
+      *    ----------  ----  ------------------------------------------------*
+      *    2026-08-09  MS    ORIGINAL COPYBOOK - REGISTRAR EXTRACT RECORD.
+      *=======================================================================*
+       01  REGISTRAR-REC.
+           05  RX-STUDENT-ID          PIC X(05).
+           05  RX-STUDENT-NAME        PIC A(20).
+           05  RX-FINAL-GRADE         PIC Z9.99.
+           05  RX-STATUS-FLAG         PIC X(01).
+               88  RX-PASSED              VALUE "P".
+               88  RX-RECOVERY            VALUE "R".
+               88  RX-EXAM-FAILED         VALUE "X".
+               88  RX-SKIP-FAILED         VALUE "S".
+               88  RX-ADMIN-FAIL          VALUE "A".
+           05  RX-EVAL-DATE.
+               10  RX-EVAL-YEAR       PIC 9(02).
+               10  RX-EVAL-MONTH      PIC 9(02).
+               10  RX-EVAL-DAY        PIC 9(02).
