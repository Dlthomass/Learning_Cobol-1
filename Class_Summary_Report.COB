@@ -0,0 +1,261 @@
+      *=======================================================================*
+       IDENTIFICATION DIVISION.
+      *=======================================================================*
+       PROGRAM-ID. PROD0R0.
+      *************************************************************************
+      *************************************************************************
+      *************************************************************************
+      *                           IEFP SOLUTIONS                              *
+      *DATA:            09/08/2026                                            *
+      *PROGRAMADOR:     Marco Silva                                           *
+      *OBJECTIVO:                                                             *
+      *               ESTE PROGRAMA LE O FICHEIRO DE HISTORICO DE NOTAS       *
+      *              PRODUZIDO PELO PROD0V0 E PRODUZ UM MAPA RESUMO DA        *
+      *                       TURMA NO FIM DO PERIODO.                        *
+      *                                                                       *
+      *                                                                       *
+      *************************************************************************
+      ***************************FIM DOCUMENTAÇÃO******************************
+      *************************************************************************
+      *HISTORICO DE ALTERACOES                                                *
+      *DATA        INIC   DESCRICAO                                          *
+      *----------  -----  ------------------------------------------------   *
+      *2026-08-09  MS     PROGRAMA ORIGINAL - MAPA RESUMO DA TURMA A PARTIR   *
+      *                   DO FICHEIRO DE HISTORICO (GRDHISTF).                *
+      *************************************************************************
+
+      *=======================================================================*
+                             ENVIRONMENT DIVISION.
+
+      *=======================================================================*
+                             CONFIGURATION SECTION.
+      *=======================================================================*
+                               SPECIAL-NAMES.
+      *=======================================================================*
+                             INPUT-OUTPUT SECTION.
+      *=======================================================================*
+                               FILE-CONTROL.
+
+           SELECT GRADE-HIST-FILE
+               ASSIGN TO GRDHISTF
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OWING-FILE
+               ASSIGN TO OWGWKF
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SUMMARY-FILE
+               ASSIGN TO CLSSUMF
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORT-WORK-FILE
+               ASSIGN TO SRTWKF.
+
+      *=======================================================================*
+                               DATA DIVISION.
+      *=======================================================================*
+                               FILE SECTION.
+
+           FD  GRADE-HIST-FILE.
+               COPY GRDHIST.
+
+           FD  OWING-FILE.
+           01  OWING-REC                  PIC A(20).
+
+           FD  SUMMARY-FILE.
+               COPY CLSSUM.
+
+           SD  SORT-WORK-FILE.
+           01  SORT-REC.
+               05  SR-STUDENT-NAME        PIC A(20).
+
+      *=======================================================================*
+                           WORKING-STORAGE SECTION.
+
+       77  hist_eof            pic x(1) value "N".
+       77  owing_eof           pic x(1) value "N".
+       77  passed_count        pic 9(3) value zero.
+       77  exam_sent_count     pic 9(3) value zero.
+       77  admin_fail_count    pic 9(3) value zero.
+       77  skip_fail_count     pic 9(3) value zero.
+       77  owing_count         pic 9(3) value zero.
+       77  graded_count        pic 9(3) value zero.
+       77  avg_population      pic 9(3) value zero.
+       77  average_total       pic S9(5)V99 value zero.
+       77  class_avg_masked    pic ZZ9.99.
+
+      *=======================================================================*
+           PROCEDURE DIVISION.
+
+      *    ============================================================
+      *    MAINLINE - READS THE GRADE-HISTORY FILE (WHILE TALLYING THE
+      *    CLASS TOTALS), SORTS THE NAMES STILL OWING A RECOVERY EXAM,
+      *    THEN PRINTS THE SUMMARY REPORT.
+      *    ============================================================
+           mainline.
+           PERFORM initializeRun.
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SR-STUDENT-NAME
+               INPUT PROCEDURE buildSortInput
+               GIVING OWING-FILE.
+
+           PERFORM printSummary.
+           PERFORM printOwingList.
+           PERFORM closeFiles.
+           STOP RUN.
+
+      *    ============================================================
+      *    initializeRun - OPENS THE INPUT HISTORY FILE AND THE PRINTED
+      *    SUMMARY REPORT, ZEROES THE TOTALS.
+      *    ============================================================
+           initializeRun.
+           OPEN INPUT GRADE-HIST-FILE.
+           OPEN OUTPUT SUMMARY-FILE.
+
+           MOVE ZERO TO passed_count exam_sent_count admin_fail_count
+               skip_fail_count owing_count graded_count avg_population.
+           MOVE ZERO TO average_total.
+
+      *    ============================================================
+      *    buildSortInput - SORT INPUT PROCEDURE.  READS EVERY GRADE-
+      *    HISTORY RECORD ONCE, ACCUMULATING THE CLASS TOTALS, AND
+      *    RELEASES THE NAME OF EACH STUDENT STILL FAILING AFTER THE
+      *    RECOVERY EXAM SO THE SORT CAN ALPHABETIZE THEM.
+      *    ============================================================
+           buildSortInput.
+           PERFORM readHistory.
+           PERFORM tallyHistory UNTIL hist_eof = "Y".
+           CLOSE GRADE-HIST-FILE.
+
+           readHistory.
+           READ GRADE-HIST-FILE
+               AT END MOVE "Y" TO hist_eof
+           END-READ.
+
+           tallyHistory.
+           ADD 1 TO graded_count.
+
+      *    CLASS AVERAGE IS DEFINED THE SAME WAY PROD0V0 DEFINES ITS OWN
+      *    PER-SESSION class_average_total: ONLY STUDENTS WHO PASSED
+      *    OUTRIGHT OR WHO PASSED AFTER THE RECOVERY EXAM COUNT TOWARD
+      *    IT.  A RECOVERED STUDENT'S GH-POST-EXAM-AVG HOLDS THE BLENDED
+      *    POST-EXAM AVERAGE (GH-EXAM-GRADE IS THE RAW EXAM SCORE),
+      *    MATCHING WHAT PROD0V0 ADDS TO ITS OWN TOTAL FOR THAT CASE.
+           EVALUATE TRUE
+               WHEN GH-STATUS-PASSED
+                   ADD 1 TO passed_count
+                   ADD 1 TO avg_population
+                   ADD GH-AVERAGE TO average_total
+               WHEN GH-STATUS-RECOVERED
+                   ADD 1 TO exam_sent_count
+                   ADD 1 TO avg_population
+                   ADD GH-POST-EXAM-AVG TO average_total
+               WHEN GH-STATUS-EXAM-FAILED
+                   ADD 1 TO exam_sent_count
+                   ADD 1 TO owing_count
+                   MOVE GH-STUDENT-NAME TO SR-STUDENT-NAME
+                   RELEASE SORT-REC
+               WHEN GH-STATUS-SKIP-FAILED
+                   ADD 1 TO skip_fail_count
+               WHEN GH-STATUS-ADMIN-FAILED
+                   ADD 1 TO admin_fail_count
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+           PERFORM readHistory.
+
+      *    ============================================================
+      *    printSummary - CLASS AVERAGE AND THE PASS/EXAM/ADMIN-FAIL
+      *    HEADLINE COUNTS.
+      *    ============================================================
+           printSummary.
+           IF avg_population > ZERO
+               COMPUTE class_avg_masked = average_total / avg_population
+           ELSE
+               MOVE ZERO TO class_avg_masked
+           END-IF.
+
+           MOVE SPACES TO CS-PRINT-LINE.
+           STRING "1" "CLASS SUMMARY REPORT" DELIMITED BY SIZE
+               INTO CS-PRINT-LINE.
+           WRITE CS-PRINT-LINE.
+
+           MOVE SPACES TO CS-PRINT-LINE.
+           WRITE CS-PRINT-LINE.
+
+           MOVE SPACES TO CS-PRINT-LINE.
+           STRING " " "Students graded ............: " graded_count
+               DELIMITED BY SIZE INTO CS-PRINT-LINE.
+           WRITE CS-PRINT-LINE.
+
+           MOVE SPACES TO CS-PRINT-LINE.
+           STRING " " "Class average ...............: " class_avg_masked
+               DELIMITED BY SIZE INTO CS-PRINT-LINE.
+           WRITE CS-PRINT-LINE.
+
+           MOVE SPACES TO CS-PRINT-LINE.
+           STRING " " "Passed outright .............: " passed_count
+               DELIMITED BY SIZE INTO CS-PRINT-LINE.
+           WRITE CS-PRINT-LINE.
+
+           MOVE SPACES TO CS-PRINT-LINE.
+           STRING " " "Sent to recovery exam .......: " exam_sent_count
+               DELIMITED BY SIZE INTO CS-PRINT-LINE.
+           WRITE CS-PRINT-LINE.
+
+           MOVE SPACES TO CS-PRINT-LINE.
+           STRING " " "Excess-absence fails ........: " skip_fail_count
+               DELIMITED BY SIZE INTO CS-PRINT-LINE.
+           WRITE CS-PRINT-LINE.
+
+           MOVE SPACES TO CS-PRINT-LINE.
+           STRING " " "Administrative fails ........: " admin_fail_count
+               DELIMITED BY SIZE INTO CS-PRINT-LINE.
+           WRITE CS-PRINT-LINE.
+
+      *    ============================================================
+      *    printOwingList - ALPHABETICAL LIST OF STUDENTS WHO STILL
+      *    FAILED AFTER TAKING THE RECOVERY EXAM.
+      *    ============================================================
+           printOwingList.
+           MOVE SPACES TO CS-PRINT-LINE.
+           WRITE CS-PRINT-LINE.
+
+           MOVE SPACES TO CS-PRINT-LINE.
+           STRING " " "Still owing the recovery exam:" DELIMITED BY SIZE
+               INTO CS-PRINT-LINE.
+           WRITE CS-PRINT-LINE.
+
+           IF owing_count = ZERO
+               MOVE SPACES TO CS-PRINT-LINE
+               STRING " " "  (none)" DELIMITED BY SIZE
+                   INTO CS-PRINT-LINE
+               WRITE CS-PRINT-LINE
+           ELSE
+               OPEN INPUT OWING-FILE
+               PERFORM readOwing
+               PERFORM printOwingName UNTIL owing_eof = "Y"
+               CLOSE OWING-FILE
+           END-IF.
+
+           readOwing.
+           READ OWING-FILE
+               AT END MOVE "Y" TO owing_eof
+           END-READ.
+
+           printOwingName.
+           MOVE SPACES TO CS-PRINT-LINE.
+           STRING " " "  - " OWING-REC DELIMITED BY SIZE
+               INTO CS-PRINT-LINE.
+           WRITE CS-PRINT-LINE.
+           PERFORM readOwing.
+
+      *    ============================================================
+      *    closeFiles - END-OF-JOB CLEAN UP.
+      *    ============================================================
+           closeFiles.
+           CLOSE SUMMARY-FILE.
+
+       END PROGRAM PROD0R0.
