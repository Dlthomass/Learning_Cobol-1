@@ -1,203 +1,853 @@
-      *=======================================================================*
-       IDENTIFICATION DIVISION.
-      *=======================================================================*
-       PROGRAM-ID. PROD0V0.
-      *************************************************************************
-      *************************************************************************
-      *************************************************************************
-      *                           IEFP SOLUTIONS                              *
-      *DATA:            02/09/2019                                            *
-      *PROGRAMADOR:     Marco Silva                                           *
-      *OBJECTIVO:                                                             *
-      *               ESTE PROGRAMA SUPOSTAMENTE SERÁ UTILIZADO               *
-      *              PARA AVALIAR O FORMANDO NA SUA " HABILIDADE"             *
-      *                       DE COMPREENSÃO EM COBOL                         *
-      *                                                                       *
-      *                                                                       *
-      *************************************************************************
-      ***************************FIM DOCUMENTAÇÃO******************************
-
-      *=======================================================================*
-                             ENVIRONMENT DIVISION.
-
-      *=======================================================================*
-                             CONFIGURATION SECTION.
-      *=======================================================================*
-                               SPECIAL-NAMES.
-      *=======================================================================*
-                             INPUT-OUTPUT SECTION.
-      *=======================================================================*
-                               FILE-CONTROL.
-      *=======================================================================*
-                               DATA DIVISION.
-      *=======================================================================*
-                               FILE SECTION.
-      *=======================================================================*
-                           WORKING-STORAGE SECTION.
-
-       77  input_grade         PIC z9.
-       77  student_name        PIC A(20) VALUE SPACES.
-       77  first_grade         PIC 9(2) VALUE 0.
-       77  second_grade        PIC 9(2) VALUE 0.
-       77  third_grade         PIC 9(2) VALUE 0.
-       77  fourth_grade        PIC 9(2) VALUE 0.
-       77  sum_grades          PIC 9(2) value zero.
-       77  average             PIC S9(2)V99.
-       77  avg_masked          PIC z9.99.
-       77  exit_cmd            pic x(1) value null.
-       77  exam_grade          pic 9(2) value zero.
-       77  faulty_hours        pic 9(2) value zero.
-       77  faulty_dec          pic 9(2)V99.
-       77  faulty_masked       pic z9.99.
-
-       01  actual_date.
-           03 ac_year   PIC  9(2) values zero.
-           03 ac_month  PIC  9(2) values zero.
-           03 ac_day    PIC  9(2) values zero.
-
-      *=======================================================================*
-           PROCEDURE DIVISION.
-
-           ACCEPT actual_date FROM DATE.
-           DISPLAY "data: " AT 0125 ac_day "/" ac_month "/" ac_year.
-
-           getName.
-           DISPLAY "Insert the student name: " AT 0315.
-           ACCEPT student_name AT 0340.
-
-           IF (student_name IS NOT ALPHABETIC) OR
-      -         (student_name IS EQUAL TO SPACES)
-               GO TO getName
-           END-IF.
-
-           DISPLAY SPACE AT 0315 SPACE AT 0340.
-
-           DISPLAY "_________________________________________" AT 0215.
-           DISPLAY "Evaluating student: " AT 0315 student_name AT 0345.
-
-      *      ======== ACCEPTING GRADES AND CHECKING THE VALUES =====          *
-           firstGrade.
-           DISPLAY "Insert first grade : " AT 0615.
-           ACCEPT input_grade AT 0636.
-           MOVE input_grade TO first_grade.
-
-           IF (first_grade GREATER THAN 20) OR (first_grade LESS THAN 0)
-              GO TO firstGrade
-           END-IF.
-
-           secondGrade.
-           DISPLAY "Insert second grade : " AT 0815.
-           ACCEPT input_grade AT 0836.
-           MOVE input_grade TO second_grade.
-
-           IF (second_grade > 20) OR (second_grade LESS THAN 0)
-              GO TO secondGrade
-           END-IF.
-
-           thirdGrade.
-           DISPLAY "Insert third grade : " AT 1015.
-           ACCEPT input_grade AT 1036.
-           MOVE input_grade TO third_grade.
-
-           IF (third_grade GREATER THAN 20) OR (third_grade LESS THAN 0)
-              GO TO thirdGrade
-           END-IF.
-
-           fourthGrade.
-           DISPLAY "Insert fourth grade : " AT 1215.
-           ACCEPT input_grade AT 1236.
-           MOVE input_grade TO fourth_grade.
-
-           IF (fourth_grade > 20) OR (fourth_grade LESS THAN 0)
-              GO TO fourthGrade
-           END-IF.
-
-      *    ================ HOURS THE STUDENT SKIPPED ===============
-           skippingHours.
-           DISPLAY "Insert the hours the student skipped : " AT 1415.
-           ACCEPT faulty_hours AT 1455.
-           COMPUTE faulty_dec = (faulty_hours * 0.5);
-
-
-      *        ============== AVERAGE CALCULATION ==================          *
-           COMPUTE sum_grades  = first_grade + second_grade
-      -        + third_grade + fourth_grade.
-
-           COMPUTE average = (sum_grades / 4).
-           MOVE average to avg_masked.
-
-      *      ================= HOURS VS AVERAGE ====================
-           IF (faulty_hours > 25)
-               GO TO skull
-           ELSE
-               IF (faulty_dec > average)
-                COMPUTE faulty_masked = (average - faulty_dec)
-                DISPLAY "Student failed after skipping classes" AT 1515
-                DISPLAY " - " AT 1560 faulty_masked at 1562
-                GO TO BUBAY
-           END-IF.
-
-           DISPLAY "Average of the student: " AT 1515 avg_masked AT 1540
-
-           DISPLAY "_________________________________________" AT 1615.
-
-      *        ======== VERIFIES IF THE AVG ============
-           IF (average < 10)
-               DISPLAY "FAILED THE YEAR" AT 1715
-               GO TO exam
-           ELSE
-               DISPLAY "CONGRATULATIONS YOU PASSED" AT 1715
-           END-IF.
-
-           ACCEPT exit_cmd at 1900.
-           STOP RUN.
-
-           exam.
-               DISPLAY "Exam to recover the year grade: " AT 1815.
-               ACCEPT exam_grade AT 1848
-
-           IF (exam_grade GREATER THAN 20) OR (exam_grade LESS THAN 0)
-              GO TO exam
-           END-IF.
-
-           COMPUTE exam_grade = ((exam_grade + average) / 2).
-           MOVE exam_grade TO avg_masked.
-
-           IF exam_grade GREATER or EQUAL to 10
-               DISPLAY "CONGRATULATIONS YOU PASSED" AT 1915
-      -        " with the average of " avg_masked AT 1965
-           ELSE
-               DISPLAY "YOU FAILED, LOSER!" AT 1915
-           END-IF.
-
-           skull.
-
-           DISPLAY SPACE ERASE EOS.
-           DISPLAY "YOU FAILED, LOSER!" AT 0115.
-           DISPLAY "                    :::!~!!!!!:." AT 0215.
-           DISPLAY "               .xUHWH!! !!?M88WHX:." AT 0315.
-           DISPLAY "            .X*#M@$!!  !X!M$$$$$$WWx:." AT 0415.
-           DISPLAY "            :!!!!!!?H! :!$!$$$$$$$$$$8X:" AT 0515.
-           DISPLAY "           !!~  ~:~!! :~!$!#$$$$$$$$$$8X:" AT 0615.
-           DISPLAY "           :!~::!H!<   ~.U$X!?R$$$$$$$$MM!" AT 0715.
-           DISPLAY "           ~!~!!!!~~ .:XW$$$U!!?$$$$$$RMM!" AT 0815.
-           DISPLAY "             !:~~~ .:!M""T#$$$$WX??#MRRMMM" AT 0915.
-           DISPLAY "              ~?WuxiW*`  `'''#$$$$8!!!!??"  AT 1015.
-           DISPLAY "          :X- M$$$$    `''T#$T~!8$WUXU~" AT 1115.
-           DISPLAY "          :`  ~#$$$m:        ~!~ ?$$$$$$" AT 1215.
-           DISPLAY "        :!`.-   ~T$$$$8xx.  .xWW- ~''##*"  AT 1315.
-           DISPLAY "...  -~~:<` !    ~?T#$$@@W@*?$$      /`" AT 1415.
-           DISPLAY "W$@M!!! .!~~ !!     .:XUW$W!~ `''~:    :" AT 1515.
-           DISPLAY "#""~`.:x`!!  !H:   !WM$$$$Ti.: .!WUn+!`" AT 1615.
-           DISPLAY "::::!!`:X~ .: ?H.!u '''$$$B$$$!W:U!T$$M~" AT 1715.
-           DISPLAY ".~  :X@!.-~   ?@WTWo(''*$$$W$TH$! `" AT 1815.
-           DISPLAY "W~!X$?!-~    : ?$$$B$Wu(''''**$RM!" AT 1915.
-           DISPLAY "$i.~~ !     :   ~$$$$$B$$en:``" AT 2015.
-           DISPLAY "?MX@Wx.~    :     ~''##*$$$$M~" AT 2115.
-
-           BUBAY.
-           ACCEPT exit_cmd at 2015.
-
-       STOP RUN.
-
-       END PROGRAM PROD0V0.
+      *=======================================================================*
+       IDENTIFICATION DIVISION.
+      *=======================================================================*
+       PROGRAM-ID. PROD0V0.
+      *************************************************************************
+      *************************************************************************
+      *************************************************************************
+      *                           IEFP SOLUTIONS                              *
+      *DATA:            02/09/2019                                            *
+      *PROGRAMADOR:     Marco Silva                                           *
+      *OBJECTIVO:                                                             *
+      *               ESTE PROGRAMA SUPOSTAMENTE SERÁ UTILIZADO               *
+      *              PARA AVALIAR O FORMANDO NA SUA " HABILIDADE"             *
+      *                       DE COMPREENSÃO EM COBOL                         *
+      *                                                                       *
+      *                                                                       *
+      *************************************************************************
+      ***************************FIM DOCUMENTAÇÃO******************************
+      *************************************************************************
+      *HISTORICO DE ALTERACOES                                                *
+      *DATA        INIC   DESCRICAO                                          *
+      *----------  -----  ------------------------------------------------   *
+      *2026-08-09  MS     PASSA A LER UM FICHEIRO DE TURMA (STUDENT-FILE)    *
+      *                   E AVALIA TODOS OS FORMANDOS NUMA SO EXECUCAO, EM   *
+      *                   VEZ DE UM FORMANDO POR CORRIDA.                    *
+      *2026-08-09  MS     O NOME E VALIDADO CONTRA A PAUTA DA TURMA          *
+      *                   (ROSTER-FILE) ANTES DE AVALIAR AS NOTAS.           *
+      *2026-08-09  MS     CADA FORMANDO AVALIADO FICA GRAVADO EM GRDHISTF,   *
+      *                   INCLUINDO A REPROVACAO ADMINISTRATIVA POR FALTAS.  *
+      *2026-08-09  MS     NUMERO E PESO DAS NOTAS PASSAM A SER LIDOS DE      *
+      *                   CRSECTLF EM VEZ DE FIXOS EM QUATRO IGUAIS.         *
+      *2026-08-09  MS     TOTAIS DA SESSAO MOSTRADOS NO FIM DA TURMA.        *
+      *2026-08-09  MS     EXTRACTO PARA OS SERVICOS ACADEMICOS (REGEXTF).    *
+      *2026-08-09  MS     TRANSCRICAO IMPRESSA POR FORMANDO (TRNSCPTF).      *
+      *2026-08-09  MS     ECRA DE REVISAO/CORRECAO ANTES DO CALCULO FINAL,   *
+      *                   COM REGISTO DE AUDITORIA (AUDITF).                 *
+      *************************************************************************
+
+      *=======================================================================*
+                             ENVIRONMENT DIVISION.
+
+      *=======================================================================*
+                             CONFIGURATION SECTION.
+      *=======================================================================*
+                               SPECIAL-NAMES.
+      *=======================================================================*
+                             INPUT-OUTPUT SECTION.
+      *=======================================================================*
+                               FILE-CONTROL.
+
+           SELECT STUDENT-FILE
+               ASSIGN TO STUDENTF
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ROSTER-FILE
+               ASSIGN TO ROSTERF
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT COURSE-CTL-FILE
+               ASSIGN TO CRSECTLF
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS cc-file-status.
+
+           SELECT GRADE-HIST-FILE
+               ASSIGN TO GRDHISTF
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS gh-file-status.
+
+           SELECT REGISTRAR-FILE
+               ASSIGN TO REGEXTF
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS rx-file-status.
+
+           SELECT TRANSCRIPT-FILE
+               ASSIGN TO TRNSCPTF
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-FILE
+               ASSIGN TO AUDITF
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS au-file-status.
+
+      *=======================================================================*
+                               DATA DIVISION.
+      *=======================================================================*
+                               FILE SECTION.
+
+           FD  STUDENT-FILE.
+               COPY STUREC.
+
+           FD  ROSTER-FILE.
+               COPY ROSTER.
+
+           FD  COURSE-CTL-FILE.
+               COPY CRSECTL.
+
+           FD  GRADE-HIST-FILE.
+               COPY GRDHIST.
+
+           FD  REGISTRAR-FILE.
+               COPY REGEXT.
+
+           FD  TRANSCRIPT-FILE.
+               COPY TRNSCPT.
+
+           FD  AUDIT-FILE.
+               COPY AUDITLOG.
+
+      *=======================================================================*
+                           WORKING-STORAGE SECTION.
+
+       77  input_grade         PIC z9.
+       77  student_id          PIC X(05) VALUE SPACES.
+       77  student_name        PIC A(20) VALUE SPACES.
+       77  first_grade         PIC 9(2) VALUE 0.
+       77  second_grade        PIC 9(2) VALUE 0.
+       77  third_grade         PIC 9(2) VALUE 0.
+       77  fourth_grade        PIC 9(2) VALUE 0.
+       77  fifth_grade         PIC 9(2) VALUE 0.
+       77  sum_grades          PIC 9(4) value zero.
+       77  average             PIC S9(2)V99.
+       77  avg_masked          PIC z9.99.
+       77  exit_cmd            pic x(1) value null.
+       77  exam_grade          pic 9(2) value zero.
+       77  post_exam_avg       pic S9(2)V99 value zero.
+       77  exam_taken          pic x(1) value "N".
+       77  faulty_hours        pic 9(2) value zero.
+       77  faulty_dec          pic 9(2)V99.
+       77  faulty_masked       pic z9.99.
+       77  final_status        pic x(1) value space.
+
+      *    ---- course grading control (how many grades, and their weight) --
+       77  grade_count         pic 9(1) value 4.
+       77  weight_1            pic 9(3) value 25.
+       77  weight_2            pic 9(3) value 25.
+       77  weight_3            pic 9(3) value 25.
+       77  weight_4            pic 9(3) value 25.
+       77  weight_5            pic 9(3) value zero.
+       77  course_ctl_found    pic x(1) value "N".
+
+      *    ---- batch loop / roster validation controls -----------------------
+       77  end_of_file         pic x(1) value "N".
+       77  roster_eof          pic x(1) value "N".
+       77  roster_match        pic x(1) value "N".
+       77  roster_count        pic 9(3) value zero.
+
+       01  roster_table.
+           05  roster_entry OCCURS 200 TIMES INDEXED BY roster_idx.
+               10  rt_student_id       pic x(5).
+               10  rt_student_name     pic A(20).
+
+      *    ---- pre-commit review / correction audit trail ---------------------
+       77  review_choice       pic 9(1) value zero.
+       77  operator_id         pic x(8) value spaces.
+       77  actual_time         pic 9(8) value zero.
+       77  audit_field_name    pic x(15) value spaces.
+       77  audit_old_value     pic 9(2) value zero.
+       77  audit_new_value     pic 9(2) value zero.
+       77  review_needed       pic x(1) value "N".
+       77  review_mode         pic x(1) value "N".
+
+      *    ---- file-status codes for OPEN EXTEND/OPEN INPUT existence checks ---
+       77  gh-file-status      pic x(2) value spaces.
+       77  rx-file-status      pic x(2) value spaces.
+       77  au-file-status      pic x(2) value spaces.
+       77  cc-file-status      pic x(2) value spaces.
+
+      *    ---- running class totals for the session ----------------------------
+       77  passed_count        pic 9(3) value zero.
+       77  exam_count          pic 9(3) value zero.
+       77  admin_fail_count    pic 9(3) value zero.
+       77  skip_fail_count     pic 9(3) value zero.
+       77  graded_count        pic 9(3) value zero.
+       77  class_average_total pic S9(5)V99 value zero.
+       77  class_avg_masked    pic ZZ9.99.
+
+       01  actual_date.
+           03 ac_year   PIC  9(2) values zero.
+           03 ac_month  PIC  9(2) values zero.
+           03 ac_day    PIC  9(2) values zero.
+
+      *=======================================================================*
+           PROCEDURE DIVISION.
+
+      *    ============================================================
+      *    MAINLINE - OPENS EVERYTHING, THEN RUNS ONE STUDENT AT A TIME
+      *    THROUGH THE getName..studentDone SCREENS UNTIL THE BATCH FILE
+      *    IS EXHAUSTED.
+      *    ============================================================
+           mainline.
+           PERFORM initializeRun.
+           PERFORM readNextStudent.
+           PERFORM getName THRU studentDone
+               UNTIL end_of_file = "Y".
+           PERFORM showClassTotals.
+           PERFORM closeFiles.
+           STOP RUN.
+
+      *    ============================================================
+      *    INITIALIZE - OPEN FILES, LOAD THE COURSE CONTROL RECORD AND
+      *    THE CLASS ROSTER.
+      *    ============================================================
+           initializeRun.
+           ACCEPT actual_date FROM DATE.
+           DISPLAY "data: " AT 0125 ac_day "/" ac_month "/" ac_year.
+
+           PERFORM promptReviewMode.
+
+           OPEN INPUT STUDENT-FILE.
+
+           OPEN EXTEND GRADE-HIST-FILE.
+           IF gh-file-status = "35"
+               OPEN OUTPUT GRADE-HIST-FILE
+           END-IF.
+
+           OPEN EXTEND REGISTRAR-FILE.
+           IF rx-file-status = "35"
+               OPEN OUTPUT REGISTRAR-FILE
+           END-IF.
+
+           OPEN OUTPUT TRANSCRIPT-FILE.
+
+           OPEN EXTEND AUDIT-FILE.
+           IF au-file-status = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+           PERFORM readCourseControl.
+           PERFORM loadRoster.
+
+           MOVE ZERO TO passed_count exam_count admin_fail_count
+               skip_fail_count graded_count.
+           MOVE ZERO TO class_average_total.
+
+      *    ============================================================
+      *    promptReviewMode - ASKED ONCE PER RUN, NOT ONCE PER STUDENT.
+      *    "Y" PAUSES THE REVIEW SCREEN FOR EVERY STUDENT SO THE OPERATOR
+      *    CAN CATCH AN IN-RANGE BUT WRONGLY-KEYED GRADE; "N" LEAVES THE
+      *    REVIEW SCREEN AS A DISPLAY-ONLY VISUAL CHECK AND ONLY PAUSES
+      *    FOR A STUDENT WHERE A VALUE ACTUALLY HAD TO BE CLAMPED, SO A
+      *    CLEAN CLASS RUNS THROUGH THE BATCH UNATTENDED.
+      *    ============================================================
+           promptReviewMode.
+           DISPLAY "Review every student before commit (Y/N) : " AT 0225.
+           ACCEPT review_mode AT 0270.
+
+           IF (review_mode NOT = "Y") AND (review_mode NOT = "N")
+               GO TO promptReviewMode
+           END-IF.
+
+      *    ============================================================
+      *    readCourseControl - PULLS THE GRADE COUNT/WEIGHT FOR THE
+      *    COURSE BEING RUN.  FALLS BACK TO THE OLD FOUR-EQUAL-GRADES
+      *    SCHEME IF NO COURSE CONTROL RECORD IS SUPPLIED, OR IF NO
+      *    COURSE CONTROL FILE EXISTS AT ALL FOR THIS COURSE.
+      *    ============================================================
+           readCourseControl.
+           OPEN INPUT COURSE-CTL-FILE.
+
+           IF cc-file-status = "35"
+               MOVE "N" TO course_ctl_found
+           ELSE
+               MOVE "Y" TO course_ctl_found
+               READ COURSE-CTL-FILE
+                   AT END MOVE "N" TO course_ctl_found
+               END-READ
+               CLOSE COURSE-CTL-FILE
+           END-IF.
+
+           IF course_ctl_found = "Y"
+               MOVE CC-GRADE-COUNT TO grade_count
+               MOVE CC-WEIGHT-1 TO weight_1
+               MOVE CC-WEIGHT-2 TO weight_2
+               MOVE CC-WEIGHT-3 TO weight_3
+               MOVE CC-WEIGHT-4 TO weight_4
+               MOVE CC-WEIGHT-5 TO weight_5
+           ELSE
+               MOVE 4  TO grade_count
+               MOVE 25 TO weight_1
+               MOVE 25 TO weight_2
+               MOVE 25 TO weight_3
+               MOVE 25 TO weight_4
+               MOVE ZERO TO weight_5
+           END-IF.
+
+      *    ============================================================
+      *    loadRoster - READS THE CLASS ROSTER INTO A TABLE SO EACH
+      *    STUDENT NAME/ID CAN BE VALIDATED BEFORE GRADING STARTS.
+      *    ============================================================
+           loadRoster.
+           MOVE "N" TO roster_eof.
+           MOVE ZERO TO roster_count.
+           OPEN INPUT ROSTER-FILE.
+           PERFORM readRosterRecord.
+           PERFORM addRosterEntry UNTIL roster_eof = "Y".
+           CLOSE ROSTER-FILE.
+
+           readRosterRecord.
+           READ ROSTER-FILE
+               AT END MOVE "Y" TO roster_eof
+           END-READ.
+
+           addRosterEntry.
+           IF roster_count NOT LESS THAN 200
+               DISPLAY "*** ROSTER FILE EXCEEDS 200 ENTRIES - INCREASE "
+                   "TABLE SIZE ***" AT 0115
+               CLOSE ROSTER-FILE
+               PERFORM closeFiles
+               STOP RUN
+           END-IF.
+
+           ADD 1 TO roster_count.
+           MOVE RO-STUDENT-ID   TO rt_student_id(roster_count).
+           MOVE RO-STUDENT-NAME TO rt_student_name(roster_count).
+           PERFORM readRosterRecord.
+
+      *    ============================================================
+      *    readNextStudent - PRIMING/NEXT READ OF THE BATCH INPUT FILE.
+      *    ============================================================
+           readNextStudent.
+           READ STUDENT-FILE
+               AT END MOVE "Y" TO end_of_file
+           END-READ.
+
+      *      ======== GETS THE STUDENT FROM THE BATCH RECORD AND ======
+      *      ======== CHECKS THE NAME AGAINST THE CLASS ROSTER   ======
+           getName.
+           MOVE ZERO TO first_grade second_grade third_grade
+               fourth_grade fifth_grade faulty_hours exam_grade.
+           MOVE "N" TO exam_taken.
+           MOVE SPACE TO final_status.
+           MOVE "N" TO review_needed.
+
+           MOVE SI-STUDENT-ID   TO student_id.
+           MOVE SI-STUDENT-NAME TO student_name.
+
+           DISPLAY SPACE AT 0315 SPACE AT 0340.
+           DISPLAY "_________________________________________" AT 0215.
+           DISPLAY "Evaluating student: " AT 0315 student_name AT 0345.
+
+           IF (student_name IS NOT ALPHABETIC) OR
+      -         (student_name IS EQUAL TO SPACES)
+               DISPLAY "Invalid student name on input record" AT 0340
+               GO TO skipStudent
+           END-IF.
+
+           PERFORM validateRoster.
+
+           IF roster_match NOT = "Y"
+               DISPLAY "Student not on class roster - rejected" AT 0340
+               GO TO skipStudent
+           END-IF.
+
+      *      ======== ACCEPTING GRADES AND CHECKING THE VALUES =====          *
+           firstGrade.
+           MOVE SI-GRADE-1 TO first_grade.
+           DISPLAY "Insert first grade : " AT 0615 first_grade AT 0636.
+
+           IF (first_grade GREATER THAN 20) OR (first_grade LESS THAN 0)
+               DISPLAY "*** out of range, see review screen ***" AT 0660
+               MOVE 0 TO first_grade
+               MOVE "Y" TO review_needed
+           END-IF.
+
+           secondGrade.
+           MOVE SI-GRADE-2 TO second_grade.
+           DISPLAY "Insert second grade : " AT 0815 second_grade
+               AT 0836.
+
+           IF (second_grade > 20) OR (second_grade LESS THAN 0)
+               DISPLAY "*** out of range, see review screen ***" AT 0860
+               MOVE 0 TO second_grade
+               MOVE "Y" TO review_needed
+           END-IF.
+
+           thirdGrade.
+           MOVE SI-GRADE-3 TO third_grade.
+           DISPLAY "Insert third grade : " AT 1015 third_grade AT 1036.
+
+           IF (third_grade GREATER THAN 20) OR (third_grade LESS THAN 0)
+               DISPLAY "*** out of range, see review screen ***" AT 1060
+               MOVE 0 TO third_grade
+               MOVE "Y" TO review_needed
+           END-IF.
+
+           IF grade_count < 4
+               GO TO skippingHours
+           END-IF.
+
+           fourthGrade.
+           MOVE SI-GRADE-4 TO fourth_grade.
+           DISPLAY "Insert fourth grade : " AT 1215 fourth_grade
+               AT 1236.
+
+           IF (fourth_grade > 20) OR (fourth_grade LESS THAN 0)
+               DISPLAY "*** out of range, see review screen ***" AT 1260
+               MOVE 0 TO fourth_grade
+               MOVE "Y" TO review_needed
+           END-IF.
+
+           IF grade_count < 5
+               GO TO skippingHours
+           END-IF.
+
+           fifthGrade.
+           MOVE SI-GRADE-5 TO fifth_grade.
+           DISPLAY "Insert fifth grade : " AT 1315 fifth_grade AT 1336.
+
+           IF (fifth_grade > 20) OR (fifth_grade LESS THAN 0)
+               DISPLAY "*** out of range, see review screen ***" AT 1360
+               MOVE 0 TO fifth_grade
+               MOVE "Y" TO review_needed
+           END-IF.
+
+      *    ================ HOURS THE STUDENT SKIPPED ===============
+           skippingHours.
+           MOVE SI-FAULTY-HOURS TO faulty_hours.
+           DISPLAY "Hours the student skipped : " AT 1415 faulty_hours
+               AT 1455.
+           COMPUTE faulty_dec = (faulty_hours * 0.5).
+
+      *    ================ PRE-COMMIT REVIEW/CORRECTION SCREEN ======
+           reviewScreen.
+           DISPLAY SPACE ERASE EOS.
+           DISPLAY "______________ REVIEW BEFORE COMMIT _______________"
+               AT 1315.
+           DISPLAY "1-First  grade : " AT 1415 first_grade  AT 1435.
+           DISPLAY "2-Second grade : " AT 1515 second_grade AT 1535.
+           DISPLAY "3-Third  grade : " AT 1615 third_grade  AT 1635.
+
+           IF grade_count NOT LESS THAN 4
+               DISPLAY "4-Fourth grade : " AT 1715 fourth_grade AT 1735
+           END-IF.
+
+           IF grade_count NOT LESS THAN 5
+               DISPLAY "5-Fifth  grade : " AT 1815 fifth_grade  AT 1835
+           END-IF.
+
+           DISPLAY "6-Hours skipped: " AT 1915 faulty_hours AT 1935.
+
+      *    ---- THE ACCEPT BELOW ONLY STOPS THE BATCH WHEN THE OPERATOR
+      *    ASKED FOR A FULL REVIEW (promptReviewMode) OR THIS STUDENT
+      *    HAD SOMETHING CLAMPED; OTHERWISE THE SCREEN ABOVE IS THE
+      *    VISUAL CHECK AND THE RUN FALLS STRAIGHT THROUGH.
+           reviewChoice.
+           IF (review_mode = "Y") OR (review_needed = "Y")
+               DISPLAY "Correct which item (1-6, 0 = none) : " AT 2015
+               ACCEPT review_choice AT 2055
+           ELSE
+               MOVE ZERO TO review_choice
+           END-IF.
+
+           IF (review_choice < 0) OR (review_choice > 6)
+               DISPLAY "*** invalid choice, 0-6 only ***" AT 2095
+               GO TO reviewChoice
+           END-IF.
+
+           IF (review_choice > grade_count) AND (review_choice < 6)
+               DISPLAY "*** that item is not used on this course ***"
+                   AT 2095
+               GO TO reviewChoice
+           END-IF.
+
+           IF review_choice NOT = 0
+               MOVE "Y" TO review_needed
+               PERFORM correctField
+               GO TO reviewScreen
+           END-IF.
+
+      *        ============== AVERAGE CALCULATION ==================          *
+           computeAverage.
+           COMPUTE sum_grades =
+               (first_grade  * weight_1) +
+               (second_grade * weight_2) +
+               (third_grade  * weight_3) +
+               (fourth_grade * weight_4) +
+               (fifth_grade  * weight_5).
+
+           COMPUTE average = (sum_grades / 100).
+           MOVE average to avg_masked.
+
+      *      ================= HOURS VS AVERAGE ====================
+           IF (faulty_hours > 25)
+               MOVE "A" TO final_status
+               ADD 1 TO admin_fail_count
+               DISPLAY "Average of the student: " AT 1515 avg_masked
+                   AT 1540
+               PERFORM writeHistory
+               PERFORM writeRegistrar
+               PERFORM printTranscript
+               GO TO skull
+           ELSE
+               IF (faulty_dec > average)
+                COMPUTE faulty_masked = (average - faulty_dec)
+                DISPLAY "Student failed after skipping classes" AT 1515
+                DISPLAY " - " AT 1560 faulty_masked at 1562
+                MOVE "S" TO final_status
+                ADD 1 TO skip_fail_count
+                PERFORM writeHistory
+                PERFORM writeRegistrar
+                PERFORM printTranscript
+                GO TO BUBAY
+           END-IF.
+
+           DISPLAY "Average of the student: " AT 1515 avg_masked AT 1540
+
+           DISPLAY "_________________________________________" AT 1615.
+
+      *        ======== VERIFIES IF THE AVG ============
+           IF (average < 10)
+               DISPLAY "FAILED THE YEAR" AT 1715
+               GO TO exam
+           ELSE
+               DISPLAY "CONGRATULATIONS YOU PASSED" AT 1715
+               MOVE "P" TO final_status
+               ADD 1 TO passed_count
+               ADD 1 TO graded_count
+               ADD average TO class_average_total
+               PERFORM writeHistory
+               PERFORM writeRegistrar
+               PERFORM printTranscript
+           END-IF.
+
+           GO TO BUBAY.
+
+           exam.
+               ADD 1 TO exam_count
+               DISPLAY "Exam to recover the year grade: " AT 1815.
+               ACCEPT exam_grade AT 1848
+
+           IF (exam_grade GREATER THAN 20) OR (exam_grade LESS THAN 0)
+              GO TO exam
+           END-IF.
+
+           MOVE "Y" TO exam_taken.
+           COMPUTE post_exam_avg = ((exam_grade + average) / 2).
+           MOVE post_exam_avg TO avg_masked.
+
+           IF post_exam_avg GREATER or EQUAL to 10
+               DISPLAY "CONGRATULATIONS YOU PASSED" AT 1915
+      -        " with the average of " avg_masked AT 1965
+               MOVE "R" TO final_status
+               ADD 1 TO graded_count
+               ADD post_exam_avg TO class_average_total
+               PERFORM writeHistory
+               PERFORM writeRegistrar
+               PERFORM printTranscript
+               GO TO BUBAY
+           ELSE
+               DISPLAY "YOU FAILED, LOSER!" AT 1915
+               MOVE "X" TO final_status
+               PERFORM writeHistory
+               PERFORM writeRegistrar
+               PERFORM printTranscript
+               GO TO skull
+           END-IF.
+
+           skull.
+
+           DISPLAY SPACE ERASE EOS.
+           DISPLAY "YOU FAILED, LOSER!" AT 0115.
+           DISPLAY "                    :::!~!!!!!:." AT 0215.
+           DISPLAY "               .xUHWH!! !!?M88WHX:." AT 0315.
+           DISPLAY "            .X*#M@$!!  !X!M$$$$$$WWx:." AT 0415.
+           DISPLAY "            :!!!!!!?H! :!$!$$$$$$$$$$8X:" AT 0515.
+           DISPLAY "           !!~  ~:~!! :~!$!#$$$$$$$$$$8X:" AT 0615.
+           DISPLAY "           :!~::!H!<   ~.U$X!?R$$$$$$$$MM!" AT 0715.
+           DISPLAY "           ~!~!!!!~~ .:XW$$$U!!?$$$$$$RMM!" AT 0815.
+           DISPLAY "             !:~~~ .:!M""T#$$$$WX??#MRRMMM" AT 0915.
+           DISPLAY "              ~?WuxiW*`  `'''#$$$$8!!!!??"  AT 1015.
+           DISPLAY "          :X- M$$$$    `''T#$T~!8$WUXU~" AT 1115.
+           DISPLAY "          :`  ~#$$$m:        ~!~ ?$$$$$$" AT 1215.
+           DISPLAY "        :!`.-   ~T$$$$8xx.  .xWW- ~''##*"  AT 1315.
+           DISPLAY "...  -~~:<` !    ~?T#$$@@W@*?$$      /`" AT 1415.
+           DISPLAY "W$@M!!! .!~~ !!     .:XUW$W!~ `''~:    :" AT 1515.
+           DISPLAY "#""~`.:x`!!  !H:   !WM$$$$Ti.: .!WUn+!`" AT 1615.
+           DISPLAY "::::!!`:X~ .: ?H.!u '''$$$B$$$!W:U!T$$M~" AT 1715.
+           DISPLAY ".~  :X@!.-~   ?@WTWo(''*$$$W$TH$! `" AT 1815.
+           DISPLAY "W~!X$?!-~    : ?$$$B$Wu(''''**$RM!" AT 1915.
+           DISPLAY "$i.~~ !     :   ~$$$$$B$$en:``" AT 2015.
+           DISPLAY "?MX@Wx.~    :     ~''##*$$$$M~" AT 2115.
+
+           BUBAY.
+           IF review_needed = "Y"
+               ACCEPT exit_cmd at 2015
+           END-IF.
+           PERFORM readNextStudent.
+
+           GO TO studentDone.
+
+      *    ============================================================
+      *    skipStudent - THE ENTERED NAME WAS INVALID OR IS NOT ON THE
+      *    CLASS ROSTER.  NO GRADES ARE TAKEN FOR THIS RECORD.
+      *    ============================================================
+           skipStudent.
+           PERFORM readNextStudent.
+
+           studentDone.
+           EXIT.
+
+      *    ============================================================
+      *    validateRoster - LOOKS THE CURRENT student_id/student_name UP
+      *    IN THE ROSTER TABLE LOADED AT INITIALIZE TIME.
+      *    ============================================================
+           validateRoster.
+           MOVE "N" TO roster_match.
+           IF roster_count NOT = ZERO
+               SET roster_idx TO 1
+               SEARCH roster_entry
+                   AT END CONTINUE
+                   WHEN rt_student_id(roster_idx) = student_id
+                        AND rt_student_name(roster_idx) = student_name
+                       MOVE "Y" TO roster_match
+               END-SEARCH
+           END-IF.
+
+      *    ============================================================
+      *    correctField - APPLIES ONE OPERATOR CORRECTION FROM THE
+      *    REVIEW SCREEN AND LOGS IT TO THE AUDIT FILE.
+      *    ============================================================
+           correctField.
+           DISPLAY "Operator id : " AT 2115.
+           ACCEPT operator_id AT 2130.
+           ACCEPT actual_time FROM TIME.
+
+           EVALUATE review_choice
+               WHEN 1 PERFORM correctFirstGrade
+               WHEN 2 PERFORM correctSecondGrade
+               WHEN 3 PERFORM correctThirdGrade
+               WHEN 4 PERFORM correctFourthGrade
+               WHEN 5 PERFORM correctFifthGrade
+               WHEN 6 PERFORM correctFaultyHours
+           END-EVALUATE.
+
+           PERFORM writeAudit.
+
+      *    ---- one retry-validated correction paragraph per reviewable --------
+      *    field, each looping on itself (GO TO) until 0-20 is entered,
+      *    the same range enforced when the grade was first read in.
+           correctFirstGrade.
+           MOVE first_grade TO audit_old_value.
+           MOVE "FIRST-GRADE" TO audit_field_name.
+           DISPLAY "New first grade : " AT 2215.
+           ACCEPT input_grade AT 2245.
+           IF (input_grade > 20) OR (input_grade < 0)
+               DISPLAY "*** out of range, 0-20 only ***" AT 2270
+               GO TO correctFirstGrade
+           END-IF.
+           MOVE input_grade TO first_grade.
+           MOVE first_grade TO audit_new_value.
+
+           correctSecondGrade.
+           MOVE second_grade TO audit_old_value.
+           MOVE "SECOND-GRADE" TO audit_field_name.
+           DISPLAY "New second grade : " AT 2215.
+           ACCEPT input_grade AT 2245.
+           IF (input_grade > 20) OR (input_grade < 0)
+               DISPLAY "*** out of range, 0-20 only ***" AT 2270
+               GO TO correctSecondGrade
+           END-IF.
+           MOVE input_grade TO second_grade.
+           MOVE second_grade TO audit_new_value.
+
+           correctThirdGrade.
+           MOVE third_grade TO audit_old_value.
+           MOVE "THIRD-GRADE" TO audit_field_name.
+           DISPLAY "New third grade : " AT 2215.
+           ACCEPT input_grade AT 2245.
+           IF (input_grade > 20) OR (input_grade < 0)
+               DISPLAY "*** out of range, 0-20 only ***" AT 2270
+               GO TO correctThirdGrade
+           END-IF.
+           MOVE input_grade TO third_grade.
+           MOVE third_grade TO audit_new_value.
+
+           correctFourthGrade.
+           MOVE fourth_grade TO audit_old_value.
+           MOVE "FOURTH-GRADE" TO audit_field_name.
+           DISPLAY "New fourth grade : " AT 2215.
+           ACCEPT input_grade AT 2245.
+           IF (input_grade > 20) OR (input_grade < 0)
+               DISPLAY "*** out of range, 0-20 only ***" AT 2270
+               GO TO correctFourthGrade
+           END-IF.
+           MOVE input_grade TO fourth_grade.
+           MOVE fourth_grade TO audit_new_value.
+
+           correctFifthGrade.
+           MOVE fifth_grade TO audit_old_value.
+           MOVE "FIFTH-GRADE" TO audit_field_name.
+           DISPLAY "New fifth grade : " AT 2215.
+           ACCEPT input_grade AT 2245.
+           IF (input_grade > 20) OR (input_grade < 0)
+               DISPLAY "*** out of range, 0-20 only ***" AT 2270
+               GO TO correctFifthGrade
+           END-IF.
+           MOVE input_grade TO fifth_grade.
+           MOVE fifth_grade TO audit_new_value.
+
+           correctFaultyHours.
+           MOVE faulty_hours TO audit_old_value.
+           MOVE "FAULTY-HOURS" TO audit_field_name.
+           DISPLAY "New hours skipped : " AT 2215.
+           ACCEPT faulty_hours AT 2245.
+           MOVE faulty_hours TO audit_new_value.
+           COMPUTE faulty_dec = (faulty_hours * 0.5).
+
+      *    ============================================================
+      *    writeAudit - ONE AUDIT RECORD PER CORRECTION MADE ON THE
+      *    REVIEW SCREEN.
+      *    ============================================================
+           writeAudit.
+           MOVE student_name     TO AU-STUDENT-NAME.
+           MOVE audit_field_name TO AU-FIELD-NAME.
+           MOVE audit_old_value  TO AU-OLD-VALUE.
+           MOVE audit_new_value  TO AU-NEW-VALUE.
+           MOVE operator_id      TO AU-OPERATOR-ID.
+           MOVE ac_year          TO AU-YEAR.
+           MOVE ac_month         TO AU-MONTH.
+           MOVE ac_day           TO AU-DAY.
+           MOVE actual_time      TO AU-AUDIT-TIME.
+           WRITE AUDIT-REC.
+
+      *    ============================================================
+      *    writeHistory - ONE GRADE-HISTORY RECORD PER STUDENT THAT
+      *    COMPLETES THE skippingHours..BUBAY FLOW, WHATEVER THE
+      *    OUTCOME (PASS, EXAM, EXCESS-ABSENCE FAIL OR ADMIN FAIL).
+      *    ============================================================
+           writeHistory.
+           MOVE student_id      TO GH-STUDENT-ID.
+           MOVE student_name    TO GH-STUDENT-NAME.
+           MOVE first_grade     TO GH-GRADE-1.
+           MOVE second_grade    TO GH-GRADE-2.
+           MOVE third_grade     TO GH-GRADE-3.
+           MOVE fourth_grade    TO GH-GRADE-4.
+           MOVE fifth_grade     TO GH-GRADE-5.
+           MOVE faulty_hours    TO GH-FAULTY-HOURS.
+           MOVE faulty_dec      TO GH-FAULTY-DEC.
+           MOVE average         TO GH-AVERAGE.
+           MOVE exam_grade      TO GH-EXAM-GRADE.
+           MOVE post_exam_avg   TO GH-POST-EXAM-AVG.
+           MOVE exam_taken      TO GH-EXAM-TAKEN.
+           MOVE final_status    TO GH-FINAL-STATUS.
+           MOVE ac_year         TO GH-RUN-YEAR.
+           MOVE ac_month        TO GH-RUN-MONTH.
+           MOVE ac_day          TO GH-RUN-DAY.
+           WRITE GRADE-HIST-REC.
+
+      *    ============================================================
+      *    writeRegistrar - REGISTRAR EXTRACT RECORD FOR THE DOWNSTREAM
+      *    ACADEMIC RECORDS SYSTEM.
+      *    ============================================================
+           writeRegistrar.
+           MOVE student_id   TO RX-STUDENT-ID.
+           MOVE student_name TO RX-STUDENT-NAME.
+           MOVE avg_masked   TO RX-FINAL-GRADE.
+           MOVE final_status TO RX-STATUS-FLAG.
+           MOVE ac_year      TO RX-EVAL-YEAR.
+           MOVE ac_month     TO RX-EVAL-MONTH.
+           MOVE ac_day       TO RX-EVAL-DAY.
+           WRITE REGISTRAR-REC.
+
+      *    ============================================================
+      *    printTranscript - ONE-PAGE TRANSCRIPT FOR THE STUDENT FILE.
+      *    THE FIRST CHARACTER OF EACH LINE IS THE ASA PRINTER CONTROL
+      *    CHARACTER ("1" = NEW PAGE, " " = SINGLE SPACE).
+      *    ============================================================
+           printTranscript.
+           MOVE SPACES TO TR-PRINT-LINE.
+           STRING "1" "STUDENT TRANSCRIPT" DELIMITED BY SIZE
+               INTO TR-PRINT-LINE.
+           WRITE TR-PRINT-LINE.
+
+           MOVE SPACES TO TR-PRINT-LINE.
+           STRING " " "Name ..........: " student_name DELIMITED BY SIZE
+               INTO TR-PRINT-LINE.
+           WRITE TR-PRINT-LINE.
+
+           MOVE SPACES TO TR-PRINT-LINE.
+           STRING " " "Date of eval ..: " ac_day "/" ac_month "/"
+               ac_year DELIMITED BY SIZE INTO TR-PRINT-LINE.
+           WRITE TR-PRINT-LINE.
+
+           MOVE SPACES TO TR-PRINT-LINE.
+           STRING " " "Grades ........: " first_grade  " " second_grade
+               " " third_grade " " fourth_grade " " fifth_grade
+               DELIMITED BY SIZE INTO TR-PRINT-LINE.
+           WRITE TR-PRINT-LINE.
+
+           MOVE SPACES TO TR-PRINT-LINE.
+           STRING " " "Hours skipped .: " faulty_hours DELIMITED BY SIZE
+               INTO TR-PRINT-LINE.
+           WRITE TR-PRINT-LINE.
+
+           MOVE SPACES TO TR-PRINT-LINE.
+           STRING " " "Average .......: " avg_masked DELIMITED BY SIZE
+               INTO TR-PRINT-LINE.
+           WRITE TR-PRINT-LINE.
+
+           IF exam_taken = "Y"
+               MOVE SPACES TO TR-PRINT-LINE
+               STRING " " "Exam grade ....: " exam_grade
+                   DELIMITED BY SIZE INTO TR-PRINT-LINE
+               WRITE TR-PRINT-LINE
+           END-IF.
+
+           MOVE SPACES TO TR-PRINT-LINE.
+           STRING " " "Final status ..: " final_status DELIMITED BY SIZE
+               INTO TR-PRINT-LINE.
+           WRITE TR-PRINT-LINE.
+
+           MOVE SPACES TO TR-PRINT-LINE.
+           WRITE TR-PRINT-LINE.
+
+      *    ============================================================
+      *    showClassTotals - RUNNING TALLY FOR THE WHOLE BATCH, SHOWN
+      *    ONCE THE LAST STUDENT IN THE FILE HAS BEEN PROCESSED.
+      *    ============================================================
+           showClassTotals.
+           DISPLAY SPACE ERASE EOS.
+           DISPLAY "_________________________________________" AT 0115.
+           DISPLAY "CLASS SESSION TOTALS" AT 0215.
+           DISPLAY "Students passed .........: " AT 0415 passed_count
+               AT 0445.
+           DISPLAY "Students sent to exam ...: " AT 0515 exam_count
+               AT 0545.
+           DISPLAY "Administrative fails ....: " AT 0615
+               admin_fail_count AT 0645.
+           DISPLAY "Excess-absence fails ....: " AT 0715 skip_fail_count
+               AT 0745.
+
+           IF graded_count > ZERO
+               COMPUTE class_avg_masked = class_average_total
+                   / graded_count
+           ELSE
+               MOVE ZERO TO class_avg_masked
+           END-IF.
+
+           DISPLAY "Class average ...........: " AT 0815
+               class_avg_masked AT 0845.
+           ACCEPT exit_cmd AT 2015.
+
+      *    ============================================================
+      *    closeFiles - END-OF-JOB CLEAN UP.
+      *    ============================================================
+           closeFiles.
+           CLOSE STUDENT-FILE.
+           CLOSE GRADE-HIST-FILE.
+           CLOSE REGISTRAR-FILE.
+           CLOSE TRANSCRIPT-FILE.
+           CLOSE AUDIT-FILE.
+
+       END PROGRAM PROD0V0.
